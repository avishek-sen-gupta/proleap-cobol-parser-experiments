@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    DL100CK - MERGESTMT CHECKPOINT/AUDIT RECORD                *
+      *    ONE RECORD IS WRITTEN EACH TIME AN INPUT PROCEDURE         *
+      *    PARAGRAPH (PROC1/PROC2/PROC3) COMPLETES.                  *
+      ******************************************************************
+       01  DL100-CKPT-REC.
+           05  DL100-CKPT-RUN-ID           PIC X(08).
+           05  DL100-CKPT-PARA-NAME        PIC X(08).
+           05  DL100-CKPT-STATUS           PIC X(01).
+               88  DL100-CKPT-COMPLETE     VALUE 'C'.
+           05  DL100-CKPT-REC-COUNT        PIC 9(09).
+           05  FILLER                      PIC X(54).
