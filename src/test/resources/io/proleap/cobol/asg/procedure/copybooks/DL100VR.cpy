@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    DL100VR - DL100VAL EDIT-RUN WORKING-STORAGE                *
+      *    TALLIES FOR THE FRONT-END EDIT RUN PLUS THE EDIT-SUMMARY   *
+      *    REPORT RECORD IT PRINTS AHEAD OF MERGESTMT.                *
+      ******************************************************************
+       01  DL100-VAL-COUNTERS.
+           05  DL100-VAL-RECS-READ        PIC 9(07) COMP VALUE ZERO.
+           05  DL100-VAL-RECS-ACCEPTED    PIC 9(07) COMP VALUE ZERO.
+           05  DL100-VAL-RECS-REJECTED    PIC 9(07) COMP VALUE ZERO.
+           05  DL100-VAL-MISSING-ID1-CNT  PIC 9(07) COMP VALUE ZERO.
+           05  DL100-VAL-MISSING-ID2-CNT  PIC 9(07) COMP VALUE ZERO.
+           05  DL100-VAL-MISSING-ID3-CNT  PIC 9(07) COMP VALUE ZERO.
+           05  DL100-VAL-INVALID-ID1-CNT  PIC 9(07) COMP VALUE ZERO.
+           05  DL100-VAL-INVALID-ID2-CNT  PIC 9(07) COMP VALUE ZERO.
+           05  DL100-VAL-INVALID-ID3-CNT  PIC 9(07) COMP VALUE ZERO.
+
+       77  DL100-VAL-REJECT-SW            PIC X(01) VALUE 'N'.
+           88  DL100-VAL-REJECTED            VALUE 'Y'.
