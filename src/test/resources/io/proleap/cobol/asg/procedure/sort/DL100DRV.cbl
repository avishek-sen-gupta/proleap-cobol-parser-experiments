@@ -0,0 +1,121 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DL100DRV.
+000120 AUTHOR. AJS.
+000130 INSTALLATION. DATA CONTROL GROUP.
+000140 DATE-WRITTEN. 03/12/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*    MODIFICATION HISTORY.
+000180*    DATE       INIT  DESCRIPTION
+000190*    03/12/2026 AJS   NEW PROGRAM. ORCHESTRATION DRIVER THAT
+000200*                      CALLS INSPCTSTMT AND THEN MERGESTMT AS A
+000210*                      SINGLE CHECKPOINTED PIPELINE. ON RESTART
+000220*                      AFTER AN ABEND THE DRIVER READS THE LAST
+000230*                      PIPELINE CHECKPOINT AND SKIPS WHICHEVER
+000240*                      STAGE ALREADY COMPLETED INSTEAD OF RERUNNING
+000250*                      INSPCTSTMT'S SCRUBBING PASS UNNECESSARILY.
+000255*    03/13/2026 AJS   ADDED DL100VAL AS THE FIRST PIPELINE STAGE
+000256*                      SO A STANDALONE RUN OF THIS DRIVER CANNOT
+000257*                      HAND MERGESTMT AN UNEDITED SOMEID1. MADE
+000258*                      THE CHECKPOINT FILE OPTIONAL SINCE IT DOES
+000259*                      NOT EXIST YET ON A PIPELINE'S FIRST RUN.
+000261*    03/14/2026 AJS   ADDED CONFIGURATION SECTION TO MATCH THE
+000262*                      OTHER PIPELINE PROGRAMS.
+000263*    03/15/2026 AJS   1100-READ-CKPT NOW CLEARS THE RECORDED
+000264*                      STAGE WHEN THE CHECKPOINT'S RUN-ID DOESN'T
+000265*                      MATCH TODAY'S RUN-ID, SO A CHECKPOINT LEFT
+000266*                      OVER FROM A PRIOR RUN THAT WENT TO
+000267*                      COMPLETION NO LONGER MAKES THE NEXT RUN
+000268*                      THINK IT HAS NOTHING LEFT TO DO.
+000260*----------------------------------------------------------------*
+000270 ENVIRONMENT DIVISION.
+000273 CONFIGURATION SECTION.
+000274 SOURCE-COMPUTER. IBM-Z15.
+000275 OBJECT-COMPUTER. IBM-Z15.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT OPTIONAL DL100-PIPE-CKPT-FILE ASSIGN TO "DL100PCK"
+000310         ORGANIZATION IS SEQUENTIAL.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  DL100-PIPE-CKPT-FILE
+000350     RECORD CONTAINS 64 CHARACTERS.
+000360     COPY DL100PC.
+000370 WORKING-STORAGE SECTION.
+000380 77  DL100-DRV-RUN-ID               PIC X(08).
+000390 PROCEDURE DIVISION.
+000400 0000-MAINLINE.
+000410     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000420     PERFORM 2000-RUN-PIPELINE THRU 2000-RUN-PIPELINE-EXIT.
+000430     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+000440     GOBACK.
+000450 1000-INITIALIZE.
+000460     ACCEPT DL100-DRV-RUN-ID FROM DATE.
+000470     PERFORM 1100-READ-CKPT THRU 1100-READ-CKPT-EXIT.
+000480 1000-INITIALIZE-EXIT.
+000490     EXIT.
+000500 1100-READ-CKPT.
+000510     OPEN INPUT DL100-PIPE-CKPT-FILE.
+000520     READ DL100-PIPE-CKPT-FILE
+000530         AT END MOVE SPACE TO DL100-PIPE-STAGE
+000540     END-READ.
+000545     IF DL100-PIPE-RUN-ID NOT = DL100-DRV-RUN-ID
+000546         MOVE SPACE TO DL100-PIPE-STAGE
+000547     END-IF.
+000550     CLOSE DL100-PIPE-CKPT-FILE.
+000560 1100-READ-CKPT-EXIT.
+000570     EXIT.
+000580 2000-RUN-PIPELINE.
+000590     IF DL100-PIPE-STAGE-NONE
+000600         PERFORM 2050-RUN-VALIDATE THRU 2050-RUN-VALIDATE-EXIT
+000601         PERFORM 2100-RUN-INSPECT THRU 2100-RUN-INSPECT-EXIT
+000610         PERFORM 2200-RUN-MERGE THRU 2200-RUN-MERGE-EXIT
+000620     ELSE
+000621         IF DL100-PIPE-STAGE-VALIDATE
+000622             PERFORM 2100-RUN-INSPECT THRU 2100-RUN-INSPECT-EXIT
+000623             PERFORM 2200-RUN-MERGE THRU 2200-RUN-MERGE-EXIT
+000624         ELSE
+000630             IF DL100-PIPE-STAGE-INSPECT
+000640                 PERFORM 2200-RUN-MERGE THRU 2200-RUN-MERGE-EXIT
+000650             ELSE
+000660                 DISPLAY 'DL100DRV - PIPELINE ALREADY COMPLETE - '
+000670                     'NOTHING TO RESTART'
+000680             END-IF
+000685         END-IF
+000690     END-IF.
+000700 2000-RUN-PIPELINE-EXIT.
+000710     EXIT.
+000715 2050-RUN-VALIDATE.
+000716     DISPLAY 'DL100DRV - STARTING DL100VAL STAGE'.
+000717     CALL 'DL100VAL'.
+000718     MOVE DL100-DRV-RUN-ID TO DL100-PIPE-RUN-ID.
+000719     SET DL100-PIPE-STAGE-VALIDATE TO TRUE.
+000720     PERFORM 9000-WRITE-CKPT THRU 9000-WRITE-CKPT-EXIT.
+000721 2050-RUN-VALIDATE-EXIT.
+000722     EXIT.
+000723 2100-RUN-INSPECT.
+000730     DISPLAY 'DL100DRV - STARTING INSPCTSTMT STAGE'.
+000740     CALL 'INSPCTSTMT'.
+000750     MOVE DL100-DRV-RUN-ID TO DL100-PIPE-RUN-ID.
+000760     SET DL100-PIPE-STAGE-INSPECT TO TRUE.
+000770     PERFORM 9000-WRITE-CKPT THRU 9000-WRITE-CKPT-EXIT.
+000780 2100-RUN-INSPECT-EXIT.
+000790     EXIT.
+000800 2200-RUN-MERGE.
+000810     DISPLAY 'DL100DRV - STARTING MERGESTMT STAGE'.
+000820     CALL 'MERGESTMT'.
+000830     MOVE DL100-DRV-RUN-ID TO DL100-PIPE-RUN-ID.
+000840     SET DL100-PIPE-STAGE-MERGE TO TRUE.
+000850     PERFORM 9000-WRITE-CKPT THRU 9000-WRITE-CKPT-EXIT.
+000860 2200-RUN-MERGE-EXIT.
+000870     EXIT.
+000880 9000-WRITE-CKPT.
+000890     OPEN OUTPUT DL100-PIPE-CKPT-FILE.
+000900     WRITE DL100-PIPE-CKPT-REC.
+000910     CLOSE DL100-PIPE-CKPT-FILE.
+000920 9000-WRITE-CKPT-EXIT.
+000930     EXIT.
+000940 8000-TERMINATE.
+000950     DISPLAY 'DL100DRV - PIPELINE RUN COMPLETE'.
+000960 8000-TERMINATE-EXIT.
+000970     EXIT.
