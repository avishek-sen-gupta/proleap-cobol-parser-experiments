@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    DL100DP - DUPLICATE-KEY EXCEPTION RECORD                   *
+      *    ONE RECORD PER FULL-KEY GROUP THAT SORTED WITH MORE THAN   *
+      *    ONE MEMBER UNDER "WITH DUPLICATES IN ORDER".               *
+      ******************************************************************
+       01  DL100-DUP-REC.
+           05  DL100-DUP-SOMEID1          PIC X(05).
+           05  DL100-DUP-SOMEID2          PIC X(05).
+           05  DL100-DUP-SOMEID3          PIC X(05).
+           05  DL100-DUP-GROUP-COUNT      PIC 9(05).
+           05  FILLER                     PIC X(60).
