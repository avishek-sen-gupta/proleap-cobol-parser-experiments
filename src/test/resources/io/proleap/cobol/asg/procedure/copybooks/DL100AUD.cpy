@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    DL100AUD - INSPCTSTMT AUDIT RECORD                        *
+      *    WRITTEN EVERY TIME A REPLACING RULE ACTUALLY CHANGES       *
+      *    SOMEDATA1 - CARRIES THE BEFORE-IMAGE, AFTER-IMAGE AND      *
+      *    WHICH RULE FIRED.                                          *
+      ******************************************************************
+       01  DL100-AUD-REC.
+           05  DL100-AUD-SEQ-NO           PIC 9(07).
+           05  DL100-AUD-RULE-CODE        PIC X(02).
+               88  DL100-AUD-RULE-CHARS-AFTER-A   VALUE 'R1'.
+               88  DL100-AUD-RULE-FIRST-B-BEFORE-A VALUE 'R2'.
+           05  DL100-AUD-BEFORE-IMAGE     PIC X(20).
+           05  DL100-AUD-AFTER-IMAGE      PIC X(20).
+           05  FILLER                     PIC X(31).
