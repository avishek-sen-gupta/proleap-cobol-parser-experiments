@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    DL100DR - COMMON 80-BYTE DETAIL RECORD LAYOUT              *
+      *    SHARED BY SOMEFILE1 / SOMEFILE2 AND THEIR RAW AND EDITED   *
+      *    VIEWS IN MERGESTMT AND DL100VAL. EACH FD COPIES THIS IN    *
+      *    REPLACING THE PFX- TOKENS WITH ITS OWN FIELD PREFIX SO     *
+      *    SEVERAL OF THESE CAN BE OPEN AT ONCE UNDER DISTINCT NAMES.  *
+      ******************************************************************
+       01  PFX-REC.
+           05  PFX-SOMEID1             PIC X(05).
+           05  PFX-SOMEID2             PIC X(05).
+           05  PFX-SOMEID3             PIC X(05).
+           05  PFX-DATA-DETAIL         PIC X(65).
