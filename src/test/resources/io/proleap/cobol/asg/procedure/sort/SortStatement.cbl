@@ -1,20 +1,408 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. MERGESTMT.
- PROCEDURE DIVISION.
-    SORT SOMEFILE1
-       ON DESCENDING KEY SOMEID1
-       ON ASCENDING KEY SOMEID2 SOMEID3
-       WITH DUPLICATES IN ORDER
-       COLLATING SEQUENCE IS SOMEALPHA1 SOMEALPHA2
-          FOR ALPHANUMERIC IS SOMEALPHA3
-          FOR NATIONAL IS SOMEALPHA4
-       INPUT PROCEDURE IS PROC1 THRU PROC3
-       USING SOMEFILE2
-       OUTPUT PROCEDURE IS PROC1 THRU PROC3
-       GIVING SOMEFILE3 NO REWIND.
- PROC1.
-     Display "Proc1".
- PROC2.
-     Display "Proc2".
- PROC3.
-     Display "Proc3".
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MERGESTMT.
+000120 AUTHOR. R SATTERWHITE.
+000130 INSTALLATION. DATA CONTROL GROUP.
+000140 DATE-WRITTEN. 01/05/1998.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*    MODIFICATION HISTORY.
+000180*    DATE       INIT  DESCRIPTION
+000190*    01/05/1998 RS    ORIGINAL SORT/MERGE OF SOMEFILE1/SOMEFILE2
+000200*                      INTO SOMEFILE3.
+000210*    02/18/2026 AJS   ADDED CONTROL-TOTAL RECONCILIATION REPORT
+000220*                      AND COUNTS BY SOMEID1.
+000230*    02/19/2026 AJS   ADDED A CHECKPOINT/AUDIT RECORD WRITTEN
+000240*                      AFTER EACH INPUT PROCEDURE PARAGRAPH SO
+000241*                      OPERATIONS CAN SEE HOW FAR A RUN GOT.
+000250*    02/20/2026 AJS   ADDED DUPLICATE-KEY EXCEPTION LISTING FOR
+000260*                      THE WITH DUPLICATES IN ORDER GROUPS.
+000270*    02/23/2026 AJS   ADDED HEADER/TRAILER FRAMING RECORDS ON
+000280*                      SOMEFILE3.
+000290*    03/02/2026 AJS   EXTERNALIZED THE COLLATING SEQUENCE
+000300*                      ALPHABETS INTO COPYBOOK DL100AL AND A RUN
+000310*                      PARAMETER RECORD.
+000320*    03/06/2026 AJS   ADDED OPTIONAL INDEXED OUTPUT OF SOMEFILE3.
+000330*    03/06/2026 AJS   CHANGED STOP RUN TO GOBACK SO DL100DRV CAN
+000340*                      CALL THIS PROGRAM AS A SUBPROGRAM.
+000345*    03/14/2026 AJS   INDEXED OUTPUT MODE NOW REPLACES THE
+000346*                      SEQUENTIAL SOMEFILE3 INSTEAD OF ALSO
+000347*                      WRITING IT - HEADER/TRAILER FRAMING ONLY
+000348*                      APPLIES WHEN SEQUENTIAL MODE IS SELECTED.
+000349*                      DEFAULTED JURISDICTION AND RUN-DATE WHEN
+000350*                      NO PARM RECORD IS PRESENT.
+000352*    03/15/2026 AJS   COLLATING SEQUENCE CLAUSE NOW USES ONLY THE
+000353*                      BARE TWO-ALPHABET-NAME FORM - THE FOR
+000354*                      ALPHANUMERIC/FOR NATIONAL TAGS WERE NEVER
+000355*                      VALID ALONGSIDE IT. DROPPED THE DUPLICATE
+000356*                      SOMEALPHA3/SOMEALPHA4 NAMES FROM DL100AL
+000357*                      THAT EXISTED ONLY TO FEED THOSE TAGS.
+000351*----------------------------------------------------------------*
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. IBM-Z15.
+000390 OBJECT-COMPUTER. IBM-Z15.
+000400 SPECIAL-NAMES.
+000410     COPY DL100AL.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT SOMEFILE1 ASSIGN TO "SOMEFILE1"
+000450         ORGANIZATION IS SEQUENTIAL.
+000460     SELECT SOMEFILE2 ASSIGN TO "SOMEFILE2"
+000470         ORGANIZATION IS SEQUENTIAL.
+000480     SELECT SOMEFILE3 ASSIGN TO "SOMEFILE3"
+000490         ORGANIZATION IS SEQUENTIAL.
+000500     SELECT SOMEFILE3-IX ASSIGN TO "SOMEFIL3X"
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS DYNAMIC
+000530         RECORD KEY IS DL100-IX-KEY.
+000540     SELECT DL100-PARM-FILE ASSIGN TO "DL100PRM"
+000550         ORGANIZATION IS SEQUENTIAL.
+000560     SELECT DL100-CKPT-FILE ASSIGN TO "DL100CKP"
+000570         ORGANIZATION IS SEQUENTIAL.
+000580     SELECT DL100-CTL-RPT-FILE ASSIGN TO "DL100CTL"
+000590         ORGANIZATION IS SEQUENTIAL.
+000600     SELECT DL100-DUP-RPT-FILE ASSIGN TO "DL100DUP"
+000610         ORGANIZATION IS SEQUENTIAL.
+000620     SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  SOMEFILE1
+000660     RECORD CONTAINS 80 CHARACTERS.
+000665     COPY DL100DR REPLACING ==PFX-REC== BY ==DL100-F1-REC==
+000666         ==PFX-SOMEID1== BY ==DL100-F1-SOMEID1==
+000667         ==PFX-SOMEID2== BY ==DL100-F1-SOMEID2==
+000668         ==PFX-SOMEID3== BY ==DL100-F1-SOMEID3==
+000669         ==PFX-DATA-DETAIL== BY ==DL100-F1-DATA-DETAIL==.
+000720 FD  SOMEFILE2
+000730     RECORD CONTAINS 80 CHARACTERS.
+000735     COPY DL100DR REPLACING ==PFX-REC== BY ==DL100-F2-REC==
+000736         ==PFX-SOMEID1== BY ==DL100-F2-SOMEID1==
+000737         ==PFX-SOMEID2== BY ==DL100-F2-SOMEID2==
+000738         ==PFX-SOMEID3== BY ==DL100-F2-SOMEID3==
+000739         ==PFX-DATA-DETAIL== BY ==DL100-F2-DATA-DETAIL==.
+000790 FD  SOMEFILE3
+000800     RECORD CONTAINS 80 CHARACTERS.
+000810     COPY DL100F3.
+000820 FD  SOMEFILE3-IX
+000830     RECORD CONTAINS 80 CHARACTERS.
+000840 01  DL100-IX-REC.
+000850     05  DL100-IX-KEY.
+000860         10  DL100-IX-SOMEID1       PIC X(05).
+000870         10  DL100-IX-SOMEID2       PIC X(05).
+000880         10  DL100-IX-SOMEID3       PIC X(05).
+000890     05  DL100-IX-DATA-DETAIL       PIC X(65).
+000900 FD  DL100-PARM-FILE
+000910     RECORD CONTAINS 80 CHARACTERS.
+000920     COPY DL100PM.
+000930 FD  DL100-CKPT-FILE
+000940     RECORD CONTAINS 80 CHARACTERS.
+000950     COPY DL100CK.
+000960 FD  DL100-CTL-RPT-FILE
+000970     RECORD CONTAINS 132 CHARACTERS.
+000980 01  DL100-CTL-RPT-REC.
+000990     05  DL100-RPT-LABEL            PIC X(40).
+001000     05  DL100-RPT-VALUE-N          PIC ZZZZZZZZ9.
+001010     05  DL100-RPT-VALUE-A          PIC X(10).
+001020     05  FILLER                     PIC X(73).
+001030 FD  DL100-DUP-RPT-FILE
+001040     RECORD CONTAINS 80 CHARACTERS.
+001050     COPY DL100DP.
+001060 SD  SORT-WORK-FILE
+001070     RECORD CONTAINS 80 CHARACTERS.
+001080 01  DL100-SW-REC.
+001090     05  SOMEID1                    PIC X(05).
+001100     05  SOMEID1-NUM REDEFINES SOMEID1  PIC 9(05).
+001110     05  SOMEID2                    PIC X(05).
+001120     05  SOMEID3                    PIC X(05).
+001130     05  DL100-SW-DETAIL            PIC X(65).
+001140 WORKING-STORAGE SECTION.
+001150 77  DL100-RUN-ID                   PIC X(08).
+001160 77  DL100-ACTIVE-JURISDICTION      PIC X(04) VALUE 'USA1'.
+001170 77  DL100-F1-EOF-SW                PIC X(01) VALUE 'N'.
+001180     88  DL100-F1-EOF                  VALUE 'Y'.
+001190 77  DL100-F2-EOF-SW                PIC X(01) VALUE 'N'.
+001200     88  DL100-F2-EOF                  VALUE 'Y'.
+001210 77  DL100-SORT-EOF-SW              PIC X(01) VALUE 'N'.
+001220     88  DL100-SORT-EOF                VALUE 'Y'.
+001230     COPY DL100CT.
+001240 01  DL100-DUP-WORK.
+001250     05  DL100-DUP-PREV-KEY.
+001260         10  DL100-DUP-PREV-ID1     PIC X(05).
+001270         10  DL100-DUP-PREV-ID2     PIC X(05).
+001280         10  DL100-DUP-PREV-ID3     PIC X(05).
+001290     05  DL100-DUP-CURR-KEY.
+001300         10  DL100-DUP-CURR-ID1     PIC X(05).
+001310         10  DL100-DUP-CURR-ID2     PIC X(05).
+001320         10  DL100-DUP-CURR-ID3     PIC X(05).
+001330     05  DL100-DUP-GRP-COUNT        PIC 9(05) COMP VALUE ZERO.
+001340     05  DL100-DUP-FIRST-SW         PIC X(01) VALUE 'Y'.
+001350         88  DL100-DUP-IS-FIRST        VALUE 'Y'.
+001360 PROCEDURE DIVISION.
+001370 0000-MAINLINE.
+001380     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001390     SORT SORT-WORK-FILE
+001400         ON DESCENDING KEY SOMEID1
+001410         ON ASCENDING KEY SOMEID2 SOMEID3
+001420         WITH DUPLICATES IN ORDER
+001430         COLLATING SEQUENCE IS SOMEALPHA1 SOMEALPHA2
+001460         INPUT PROCEDURE IS PROC1 THRU PROC3
+001470         OUTPUT PROCEDURE IS OUT-PROC1 THRU OUT-PROC3.
+001480     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+001490     GOBACK.
+001500 1000-INITIALIZE.
+001510     OPEN INPUT DL100-PARM-FILE.
+001520     READ DL100-PARM-FILE
+001530         AT END
+001540             DISPLAY 'MERGESTMT - NO PARM RECORD, DEFAULTS USED'
+001550             MOVE 'S' TO DL100-PARM-OUTPUT-MODE
+001560             MOVE ZERO TO DL100-PARM-CYCLE-NO
+001563             MOVE DL100-ACTIVE-JURISDICTION
+001564                 TO DL100-PARM-JURISDICTION
+001565             MOVE SPACES TO DL100-PARM-RUN-DATE
+001570     END-READ.
+001580     IF DL100-PARM-JURISDICTION NOT = DL100-ACTIVE-JURISDICTION
+001590         DISPLAY 'MERGESTMT WARNING - PARM JURISDICTION '
+001600             DL100-PARM-JURISDICTION
+001610             ' DOES NOT MATCH COMPILED ALPHABET SET '
+001620             DL100-ACTIVE-JURISDICTION
+001630     END-IF.
+001640     STRING 'MRG' DL100-PARM-CYCLE-NO DELIMITED BY SIZE
+001650         INTO DL100-RUN-ID.
+001660     OPEN OUTPUT DL100-CKPT-FILE.
+001670 1000-INITIALIZE-EXIT.
+001680     EXIT.
+001690 2000-OPEN-INPUT-FILES.
+001700     OPEN INPUT SOMEFILE1.
+001710     OPEN INPUT SOMEFILE2.
+001720     READ SOMEFILE1
+001730         AT END MOVE 'Y' TO DL100-F1-EOF-SW
+001740     END-READ.
+001750     READ SOMEFILE2
+001760         AT END MOVE 'Y' TO DL100-F2-EOF-SW
+001770     END-READ.
+001780 2000-OPEN-INPUT-FILES-EXIT.
+001790     EXIT.
+001800 2100-RELEASE-FILE1.
+001810     ADD 1 TO DL100-CTL-IN1-COUNT.
+001820     MOVE DL100-F1-SOMEID1 TO SOMEID1.
+001830     MOVE DL100-F1-SOMEID2 TO SOMEID2.
+001840     MOVE DL100-F1-SOMEID3 TO SOMEID3.
+001850     MOVE DL100-F1-DATA-DETAIL TO DL100-SW-DETAIL.
+001860     RELEASE DL100-SW-REC.
+001870     READ SOMEFILE1
+001880         AT END MOVE 'Y' TO DL100-F1-EOF-SW
+001890     END-READ.
+001900 2100-RELEASE-FILE1-EXIT.
+001910     EXIT.
+001920 2200-RELEASE-FILE2.
+001930     ADD 1 TO DL100-CTL-IN2-COUNT.
+001940     MOVE DL100-F2-SOMEID1 TO SOMEID1.
+001950     MOVE DL100-F2-SOMEID2 TO SOMEID2.
+001960     MOVE DL100-F2-SOMEID3 TO SOMEID3.
+001970     MOVE DL100-F2-DATA-DETAIL TO DL100-SW-DETAIL.
+001980     RELEASE DL100-SW-REC.
+001990     READ SOMEFILE2
+002000         AT END MOVE 'Y' TO DL100-F2-EOF-SW
+002010     END-READ.
+002020 2200-RELEASE-FILE2-EXIT.
+002030     EXIT.
+002040 PROC1.
+002050     PERFORM 2000-OPEN-INPUT-FILES THRU 2000-OPEN-INPUT-FILES-EXIT.
+002060     PERFORM 2100-RELEASE-FILE1 THRU 2100-RELEASE-FILE1-EXIT
+002070         UNTIL DL100-F1-EOF.
+002080     MOVE DL100-RUN-ID TO DL100-CKPT-RUN-ID.
+002090     MOVE 'PROC1' TO DL100-CKPT-PARA-NAME.
+002100     MOVE DL100-CTL-IN1-COUNT TO DL100-CKPT-REC-COUNT.
+002110     SET DL100-CKPT-COMPLETE TO TRUE.
+002120     WRITE DL100-CKPT-REC.
+002130 PROC2.
+002140     PERFORM 2200-RELEASE-FILE2 THRU 2200-RELEASE-FILE2-EXIT
+002150         UNTIL DL100-F2-EOF.
+002160     MOVE DL100-RUN-ID TO DL100-CKPT-RUN-ID.
+002170     MOVE 'PROC2' TO DL100-CKPT-PARA-NAME.
+002180     MOVE DL100-CTL-IN2-COUNT TO DL100-CKPT-REC-COUNT.
+002190     SET DL100-CKPT-COMPLETE TO TRUE.
+002200     WRITE DL100-CKPT-REC.
+002210 PROC3.
+002220     CLOSE SOMEFILE1.
+002230     CLOSE SOMEFILE2.
+002240     MOVE DL100-RUN-ID TO DL100-CKPT-RUN-ID.
+002250     MOVE 'PROC3' TO DL100-CKPT-PARA-NAME.
+002260     MOVE ZERO TO DL100-CKPT-REC-COUNT.
+002270     SET DL100-CKPT-COMPLETE TO TRUE.
+002280     WRITE DL100-CKPT-REC.
+002290 OUT-PROC1.
+002300     OPEN OUTPUT DL100-DUP-RPT-FILE.
+002310     IF DL100-PARM-MODE-IDX
+002320         OPEN OUTPUT SOMEFILE3-IX
+002330     ELSE
+002340         OPEN OUTPUT SOMEFILE3
+002350         MOVE SPACES TO DL100-FILE3-REC
+002360         MOVE 'HDR01' TO DL100-HDR-ID
+002370         MOVE DL100-PARM-RUN-DATE TO DL100-HDR-RUN-DATE
+002380         MOVE DL100-PARM-CYCLE-NO TO DL100-HDR-CYCLE-NO
+002390         WRITE DL100-FILE3-REC
+002395     END-IF.
+002400     RETURN SORT-WORK-FILE
+002410         AT END MOVE 'Y' TO DL100-SORT-EOF-SW
+002420     END-RETURN.
+002430 OUT-PROC2.
+002440     PERFORM 6000-PROCESS-RETURNED THRU 6000-PROCESS-RETURNED-EXIT
+002450         UNTIL DL100-SORT-EOF.
+002460 OUT-PROC3.
+002470     PERFORM 7000-CHECK-LAST-DUP-GROUP THRU
+002480         7000-CHECK-LAST-DUP-GROUP-EXIT.
+002485     IF DL100-PARM-MODE-IDX
+002550         CLOSE SOMEFILE3-IX
+002552     ELSE
+002490         MOVE SPACES TO DL100-FILE3-REC
+002500         MOVE 'TRL01' TO DL100-TRL-ID
+002510         MOVE DL100-CTL-OUT-COUNT TO DL100-TRL-REC-COUNT
+002520         MOVE DL100-CTL-HASH-TOTAL TO DL100-TRL-HASH-TOTAL
+002530         WRITE DL100-FILE3-REC
+002540         CLOSE SOMEFILE3
+002554     END-IF.
+002580     CLOSE DL100-DUP-RPT-FILE.
+002590     PERFORM 9000-WRITE-CTL-RPT THRU 9000-WRITE-CTL-RPT-EXIT.
+002600 6000-PROCESS-RETURNED.
+002610     ADD 1 TO DL100-CTL-OUT-COUNT.
+002620     ADD SOMEID1-NUM TO DL100-CTL-HASH-TOTAL.
+002630     PERFORM 6100-ACCUM-ID1-COUNT THRU 6100-ACCUM-ID1-COUNT-EXIT.
+002640     PERFORM 6200-CHECK-DUPLICATE THRU 6200-CHECK-DUPLICATE-EXIT.
+002710     IF DL100-PARM-MODE-IDX
+002720         MOVE SOMEID1 TO DL100-IX-SOMEID1
+002730         MOVE SOMEID2 TO DL100-IX-SOMEID2
+002740         MOVE SOMEID3 TO DL100-IX-SOMEID3
+002750         MOVE DL100-SW-DETAIL TO DL100-IX-DATA-DETAIL
+002760         WRITE DL100-IX-REC
+002765     ELSE
+002650         MOVE SPACES TO DL100-FILE3-REC
+002660         MOVE SOMEID1 TO DL100-F3-SOMEID1
+002670         MOVE SOMEID2 TO DL100-F3-SOMEID2
+002680         MOVE SOMEID3 TO DL100-F3-SOMEID3
+002690         MOVE DL100-SW-DETAIL TO DL100-F3-DATA-DETAIL
+002700         WRITE DL100-FILE3-REC
+002770     END-IF.
+002780     RETURN SORT-WORK-FILE
+002790         AT END MOVE 'Y' TO DL100-SORT-EOF-SW
+002800     END-RETURN.
+002810 6000-PROCESS-RETURNED-EXIT.
+002820     EXIT.
+002830 6100-ACCUM-ID1-COUNT.
+002840     MOVE 'N' TO DL100-CTL-ID1-FOUND-SW.
+002850     PERFORM 6110-SCAN-ID1-TABLE
+002860         VARYING DL100-CTL-ID1-IDX FROM 1 BY 1
+002870         UNTIL DL100-CTL-ID1-IDX > DL100-CTL-ID1-USED
+002880            OR DL100-CTL-ID1-FOUND.
+002890     IF DL100-CTL-ID1-FOUND
+002900         SET DL100-CTL-ID1-IDX DOWN BY 1
+002910         ADD 1 TO DL100-CTL-ID1-CNT (DL100-CTL-ID1-IDX)
+002920     ELSE
+002930         IF DL100-CTL-ID1-USED < DL100-CTL-ID1-MAX
+002940             ADD 1 TO DL100-CTL-ID1-USED
+002950             SET DL100-CTL-ID1-IDX TO DL100-CTL-ID1-USED
+002960             MOVE SOMEID1 TO DL100-CTL-ID1-KEY (DL100-CTL-ID1-IDX)
+002970             MOVE 1 TO DL100-CTL-ID1-CNT (DL100-CTL-ID1-IDX)
+002975         ELSE
+002976             ADD 1 TO DL100-CTL-ID1-OVERFLOW-CNT
+002977             DISPLAY 'MERGESTMT - WARNING - SOMEID1 TABLE FULL - '
+002978                 SOMEID1 ' NOT TRACKED BY CONTROL TOTALS'
+002980         END-IF
+002990     END-IF.
+003000 6100-ACCUM-ID1-COUNT-EXIT.
+003010     EXIT.
+003020 6110-SCAN-ID1-TABLE.
+003030     IF DL100-CTL-ID1-KEY (DL100-CTL-ID1-IDX) = SOMEID1
+003040         MOVE 'Y' TO DL100-CTL-ID1-FOUND-SW
+003050     END-IF.
+003060 6200-CHECK-DUPLICATE.
+003070     MOVE SOMEID1 TO DL100-DUP-CURR-ID1.
+003080     MOVE SOMEID2 TO DL100-DUP-CURR-ID2.
+003090     MOVE SOMEID3 TO DL100-DUP-CURR-ID3.
+003100     IF DL100-DUP-IS-FIRST
+003110         MOVE DL100-DUP-CURR-KEY TO DL100-DUP-PREV-KEY
+003120         MOVE 1 TO DL100-DUP-GRP-COUNT
+003130         MOVE 'N' TO DL100-DUP-FIRST-SW
+003140     ELSE
+003150         IF DL100-DUP-CURR-KEY = DL100-DUP-PREV-KEY
+003160             ADD 1 TO DL100-DUP-GRP-COUNT
+003170         ELSE
+003180             PERFORM 6210-FLUSH-DUP-GROUP THRU
+003190                 6210-FLUSH-DUP-GROUP-EXIT
+003200             MOVE DL100-DUP-CURR-KEY TO DL100-DUP-PREV-KEY
+003210             MOVE 1 TO DL100-DUP-GRP-COUNT
+003220         END-IF
+003230     END-IF.
+003240 6200-CHECK-DUPLICATE-EXIT.
+003250     EXIT.
+003260 6210-FLUSH-DUP-GROUP.
+003270     IF DL100-DUP-GRP-COUNT > 1
+003280         MOVE DL100-DUP-PREV-ID1 TO DL100-DUP-SOMEID1
+003290         MOVE DL100-DUP-PREV-ID2 TO DL100-DUP-SOMEID2
+003300         MOVE DL100-DUP-PREV-ID3 TO DL100-DUP-SOMEID3
+003310         MOVE DL100-DUP-GRP-COUNT TO DL100-DUP-GROUP-COUNT
+003320         WRITE DL100-DUP-REC
+003330     END-IF.
+003340 6210-FLUSH-DUP-GROUP-EXIT.
+003350     EXIT.
+003360 7000-CHECK-LAST-DUP-GROUP.
+003370     IF NOT DL100-DUP-IS-FIRST
+003380         PERFORM 6210-FLUSH-DUP-GROUP THRU
+003390             6210-FLUSH-DUP-GROUP-EXIT
+003400     END-IF.
+003410 7000-CHECK-LAST-DUP-GROUP-EXIT.
+003420     EXIT.
+003430 9000-WRITE-CTL-RPT.
+003440     OPEN OUTPUT DL100-CTL-RPT-FILE.
+003450     MOVE SPACES TO DL100-CTL-RPT-REC.
+003460     MOVE 'MERGESTMT CONTROL TOTAL RECON REPORT'
+003470         TO DL100-RPT-LABEL.
+003480     WRITE DL100-CTL-RPT-REC.
+003490     MOVE SPACES TO DL100-CTL-RPT-REC.
+003500     MOVE 'SOMEFILE1 RECORDS READ' TO DL100-RPT-LABEL.
+003510     MOVE DL100-CTL-IN1-COUNT TO DL100-RPT-VALUE-N.
+003520     WRITE DL100-CTL-RPT-REC.
+003530     MOVE SPACES TO DL100-CTL-RPT-REC.
+003540     MOVE 'SOMEFILE2 RECORDS READ' TO DL100-RPT-LABEL.
+003550     MOVE DL100-CTL-IN2-COUNT TO DL100-RPT-VALUE-N.
+003560     WRITE DL100-CTL-RPT-REC.
+003570     MOVE SPACES TO DL100-CTL-RPT-REC.
+003580     MOVE 'SOMEFILE3 RECORDS WRITTEN' TO DL100-RPT-LABEL.
+003590     MOVE DL100-CTL-OUT-COUNT TO DL100-RPT-VALUE-N.
+003600     WRITE DL100-CTL-RPT-REC.
+003610     MOVE SPACES TO DL100-CTL-RPT-REC.
+003620     IF DL100-CTL-IN1-COUNT + DL100-CTL-IN2-COUNT
+003630             = DL100-CTL-OUT-COUNT
+003640         MOVE 'RECONCILED - INPUT COUNT = OUTPUT COUNT'
+003650             TO DL100-RPT-LABEL
+003660     ELSE
+003670         MOVE '** OUT OF BALANCE - SEE OPERATIONS **'
+003680             TO DL100-RPT-LABEL
+003690     END-IF.
+003700     WRITE DL100-CTL-RPT-REC.
+003710     PERFORM 9010-WRITE-ID1-LINE
+003720         VARYING DL100-CTL-ID1-IDX FROM 1 BY 1
+003730         UNTIL DL100-CTL-ID1-IDX > DL100-CTL-ID1-USED.
+003735     IF DL100-CTL-ID1-OVERFLOW-CNT > ZERO
+003736         MOVE SPACES TO DL100-CTL-RPT-REC
+003737         MOVE '** SOMEID1 TABLE FULL - KEYS DROPPED **'
+003738             TO DL100-RPT-LABEL
+003739         MOVE DL100-CTL-ID1-OVERFLOW-CNT TO DL100-RPT-VALUE-N
+003740         WRITE DL100-CTL-RPT-REC
+003741     END-IF.
+003745     CLOSE DL100-CTL-RPT-FILE.
+003750 9000-WRITE-CTL-RPT-EXIT.
+003760     EXIT.
+003770 9010-WRITE-ID1-LINE.
+003780     MOVE SPACES TO DL100-CTL-RPT-REC.
+003790     MOVE 'RECORD COUNT FOR SOMEID1' TO DL100-RPT-LABEL.
+003800     MOVE DL100-CTL-ID1-KEY (DL100-CTL-ID1-IDX)
+003810         TO DL100-RPT-VALUE-A.
+003820     MOVE DL100-CTL-ID1-CNT (DL100-CTL-ID1-IDX)
+003830         TO DL100-RPT-VALUE-N.
+003840     WRITE DL100-CTL-RPT-REC.
+003850 8000-TERMINATE.
+003860     CLOSE DL100-PARM-FILE.
+003870     CLOSE DL100-CKPT-FILE.
+003880 8000-TERMINATE-EXIT.
+003890     EXIT.
