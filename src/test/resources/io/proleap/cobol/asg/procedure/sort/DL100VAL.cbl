@@ -0,0 +1,294 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DL100VAL.
+000120 AUTHOR. AJS.
+000130 INSTALLATION. DATA CONTROL GROUP.
+000140 DATE-WRITTEN. 03/10/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*    MODIFICATION HISTORY.
+000180*    DATE       INIT  DESCRIPTION
+000190*    03/10/2026 AJS   NEW PROGRAM. FRONT-END EDIT OF THE RAW
+000200*                      FEEDS BEHIND SOMEFILE1 AND SOMEFILE2
+000210*                      BEFORE THEY REACH MERGESTMT'S SORT -
+000220*                      CHECKS SOMEID1/2/3 FOR PRESENCE AND
+000230*                      NUMERIC CONTENT, ROUTES BAD RECORDS TO A
+000240*                      SUSPENSE FILE INSTEAD OF LETTING THEM
+000250*                      FLOW INTO THE SORT, AND PRINTS AN EDIT
+000260*                      SUMMARY REPORT.
+000265*    03/13/2026 AJS   3100/3200/3300-EDIT-IDN NOW SKIP THEIR
+000266*                      CHECK ONCE THE RECORD IS ALREADY REJECTED
+000267*                      SO A RECORD WITH MORE THAN ONE BAD ID
+000268*                      PRODUCES ONLY ONE SUSPENSE RECORD, AND
+000269*                      RECS-REJECTED TIES TO SUSPENSE-FILE COUNT.
+000271*    03/14/2026 AJS   SOMEFILE1/SOMEFILE2 DETAIL RECORDS NOW
+000272*                      COME FROM THE SHARED DL100DR COPYBOOK VIA
+000273*                      REPLACING INSTEAD OF BEING HAND-DUPLICATED
+000274*                      ON EACH FD, AND ADDED A CONFIGURATION
+000275*                      SECTION TO MATCH THE OTHER PIPELINE
+000276*                      PROGRAMS.
+000270*----------------------------------------------------------------*
+000280 ENVIRONMENT DIVISION.
+000283 CONFIGURATION SECTION.
+000284 SOURCE-COMPUTER. IBM-Z15.
+000285 OBJECT-COMPUTER. IBM-Z15.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT SOMERAWF1-FILE ASSIGN TO "SOMERAW1"
+000320         ORGANIZATION IS SEQUENTIAL.
+000330     SELECT SOMERAWF2-FILE ASSIGN TO "SOMERAW2"
+000340         ORGANIZATION IS SEQUENTIAL.
+000350     SELECT SOMEFILE1 ASSIGN TO "SOMEFILE1"
+000360         ORGANIZATION IS SEQUENTIAL.
+000370     SELECT SOMEFILE2 ASSIGN TO "SOMEFILE2"
+000380         ORGANIZATION IS SEQUENTIAL.
+000390     SELECT DL100-SUSP-FILE ASSIGN TO "DL100SUS"
+000400         ORGANIZATION IS SEQUENTIAL.
+000410     SELECT DL100-VALRPT-FILE ASSIGN TO "DL100VRP"
+000420         ORGANIZATION IS SEQUENTIAL.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  SOMERAWF1-FILE
+000460     RECORD CONTAINS 80 CHARACTERS.
+000465     COPY DL100DR REPLACING ==PFX-REC== BY ==DL100-RW1-REC==
+000466         ==PFX-SOMEID1== BY ==DL100-RW1-SOMEID1==
+000467         ==PFX-SOMEID2== BY ==DL100-RW1-SOMEID2==
+000468         ==PFX-SOMEID3== BY ==DL100-RW1-SOMEID3==
+000469         ==PFX-DATA-DETAIL== BY ==DL100-RW1-DATA-DETAIL==.
+000520 FD  SOMERAWF2-FILE
+000530     RECORD CONTAINS 80 CHARACTERS.
+000535     COPY DL100DR REPLACING ==PFX-REC== BY ==DL100-RW2-REC==
+000536         ==PFX-SOMEID1== BY ==DL100-RW2-SOMEID1==
+000537         ==PFX-SOMEID2== BY ==DL100-RW2-SOMEID2==
+000538         ==PFX-SOMEID3== BY ==DL100-RW2-SOMEID3==
+000539         ==PFX-DATA-DETAIL== BY ==DL100-RW2-DATA-DETAIL==.
+000590 FD  SOMEFILE1
+000600     RECORD CONTAINS 80 CHARACTERS.
+000605     COPY DL100DR REPLACING ==PFX-REC== BY ==DL100-F1O-REC==
+000606         ==PFX-SOMEID1== BY ==DL100-F1O-SOMEID1==
+000607         ==PFX-SOMEID2== BY ==DL100-F1O-SOMEID2==
+000608         ==PFX-SOMEID3== BY ==DL100-F1O-SOMEID3==
+000609         ==PFX-DATA-DETAIL== BY ==DL100-F1O-DATA-DETAIL==.
+000660 FD  SOMEFILE2
+000670     RECORD CONTAINS 80 CHARACTERS.
+000675     COPY DL100DR REPLACING ==PFX-REC== BY ==DL100-F2O-REC==
+000676         ==PFX-SOMEID1== BY ==DL100-F2O-SOMEID1==
+000677         ==PFX-SOMEID2== BY ==DL100-F2O-SOMEID2==
+000678         ==PFX-SOMEID3== BY ==DL100-F2O-SOMEID3==
+000679         ==PFX-DATA-DETAIL== BY ==DL100-F2O-DATA-DETAIL==.
+000730 FD  DL100-SUSP-FILE
+000740     RECORD CONTAINS 90 CHARACTERS.
+000750     COPY DL100SUS.
+000760 FD  DL100-VALRPT-FILE
+000770     RECORD CONTAINS 132 CHARACTERS.
+000780 01  DL100-VAL-RPT-REC.
+000790     05  DL100-VAL-RPT-LABEL        PIC X(40).
+000800     05  DL100-VAL-RPT-VALUE        PIC ZZZZZZ9.
+000810     05  FILLER                     PIC X(85).
+000820 WORKING-STORAGE SECTION.
+000830 77  DL100-RW1-EOF-SW               PIC X(01) VALUE 'N'.
+000840     88  DL100-RW1-EOF                 VALUE 'Y'.
+000850 77  DL100-RW2-EOF-SW               PIC X(01) VALUE 'N'.
+000860     88  DL100-RW2-EOF                 VALUE 'Y'.
+000870 01  DL100-EDT-WORK-REC.
+000880     05  DL100-EDT-SOURCE           PIC X(08).
+000890     05  DL100-EDT-SOMEID1          PIC X(05).
+000900     05  DL100-EDT-SOMEID2          PIC X(05).
+000910     05  DL100-EDT-SOMEID3          PIC X(05).
+000920     05  DL100-EDT-DATA-DETAIL      PIC X(65).
+000930     COPY DL100VR.
+000940 PROCEDURE DIVISION.
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000970     PERFORM 2100-EDIT-FILE1 THRU 2100-EDIT-FILE1-EXIT
+000980         UNTIL DL100-RW1-EOF.
+000990     PERFORM 2200-EDIT-FILE2 THRU 2200-EDIT-FILE2-EXIT
+001000         UNTIL DL100-RW2-EOF.
+001010     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+001020     GOBACK.
+001030 1000-INITIALIZE.
+001040     OPEN INPUT SOMERAWF1-FILE.
+001050     OPEN INPUT SOMERAWF2-FILE.
+001060     OPEN OUTPUT SOMEFILE1.
+001070     OPEN OUTPUT SOMEFILE2.
+001080     OPEN OUTPUT DL100-SUSP-FILE.
+001090     READ SOMERAWF1-FILE
+001100         AT END MOVE 'Y' TO DL100-RW1-EOF-SW
+001110     END-READ.
+001120     READ SOMERAWF2-FILE
+001130         AT END MOVE 'Y' TO DL100-RW2-EOF-SW
+001140     END-READ.
+001150 1000-INITIALIZE-EXIT.
+001160     EXIT.
+001170 2100-EDIT-FILE1.
+001180     MOVE 'SOMERAW1' TO DL100-EDT-SOURCE.
+001190     MOVE DL100-RW1-SOMEID1 TO DL100-EDT-SOMEID1.
+001200     MOVE DL100-RW1-SOMEID2 TO DL100-EDT-SOMEID2.
+001210     MOVE DL100-RW1-SOMEID3 TO DL100-EDT-SOMEID3.
+001220     MOVE DL100-RW1-DATA-DETAIL TO DL100-EDT-DATA-DETAIL.
+001230     PERFORM 3000-EDIT-WORK-REC THRU 3000-EDIT-WORK-REC-EXIT.
+001240     IF DL100-VAL-REJECTED
+001250         ADD 1 TO DL100-VAL-RECS-REJECTED
+001260     ELSE
+001270         ADD 1 TO DL100-VAL-RECS-ACCEPTED
+001280         MOVE DL100-EDT-SOMEID1 TO DL100-F1O-SOMEID1
+001290         MOVE DL100-EDT-SOMEID2 TO DL100-F1O-SOMEID2
+001300         MOVE DL100-EDT-SOMEID3 TO DL100-F1O-SOMEID3
+001310         MOVE DL100-EDT-DATA-DETAIL TO DL100-F1O-DATA-DETAIL
+001320         WRITE DL100-F1O-REC
+001330     END-IF.
+001340     READ SOMERAWF1-FILE
+001350         AT END MOVE 'Y' TO DL100-RW1-EOF-SW
+001360     END-READ.
+001370 2100-EDIT-FILE1-EXIT.
+001380     EXIT.
+001390 2200-EDIT-FILE2.
+001400     MOVE 'SOMERAW2' TO DL100-EDT-SOURCE.
+001410     MOVE DL100-RW2-SOMEID1 TO DL100-EDT-SOMEID1.
+001420     MOVE DL100-RW2-SOMEID2 TO DL100-EDT-SOMEID2.
+001430     MOVE DL100-RW2-SOMEID3 TO DL100-EDT-SOMEID3.
+001440     MOVE DL100-RW2-DATA-DETAIL TO DL100-EDT-DATA-DETAIL.
+001450     PERFORM 3000-EDIT-WORK-REC THRU 3000-EDIT-WORK-REC-EXIT.
+001460     IF DL100-VAL-REJECTED
+001470         ADD 1 TO DL100-VAL-RECS-REJECTED
+001480     ELSE
+001490         ADD 1 TO DL100-VAL-RECS-ACCEPTED
+001500         MOVE DL100-EDT-SOMEID1 TO DL100-F2O-SOMEID1
+001510         MOVE DL100-EDT-SOMEID2 TO DL100-F2O-SOMEID2
+001520         MOVE DL100-EDT-SOMEID3 TO DL100-F2O-SOMEID3
+001530         MOVE DL100-EDT-DATA-DETAIL TO DL100-F2O-DATA-DETAIL
+001540         WRITE DL100-F2O-REC
+001550     END-IF.
+001560     READ SOMERAWF2-FILE
+001570         AT END MOVE 'Y' TO DL100-RW2-EOF-SW
+001580     END-READ.
+001590 2200-EDIT-FILE2-EXIT.
+001600     EXIT.
+001610 3000-EDIT-WORK-REC.
+001620     ADD 1 TO DL100-VAL-RECS-READ.
+001630     MOVE 'N' TO DL100-VAL-REJECT-SW.
+001640     PERFORM 3100-EDIT-ID1 THRU 3100-EDIT-ID1-EXIT.
+001650     PERFORM 3200-EDIT-ID2 THRU 3200-EDIT-ID2-EXIT.
+001660     PERFORM 3300-EDIT-ID3 THRU 3300-EDIT-ID3-EXIT.
+001670 3000-EDIT-WORK-REC-EXIT.
+001680     EXIT.
+001690 3100-EDIT-ID1.
+001695     IF DL100-VAL-REJECTED
+001696         GO TO 3100-EDIT-ID1-EXIT
+001697     END-IF.
+001700     IF DL100-EDT-SOMEID1 = SPACES
+001710         ADD 1 TO DL100-VAL-MISSING-ID1-CNT
+001720         SET DL100-SUS-MISSING-ID1 TO TRUE
+001730         PERFORM 3900-WRITE-SUSPENSE
+001740             THRU 3900-WRITE-SUSPENSE-EXIT
+001750     ELSE
+001760         IF DL100-EDT-SOMEID1 NOT NUMERIC
+001770             ADD 1 TO DL100-VAL-INVALID-ID1-CNT
+001780             SET DL100-SUS-INVALID-ID1 TO TRUE
+001790             PERFORM 3900-WRITE-SUSPENSE
+001800                 THRU 3900-WRITE-SUSPENSE-EXIT
+001810         END-IF
+001820     END-IF.
+001830 3100-EDIT-ID1-EXIT.
+001840     EXIT.
+001850 3200-EDIT-ID2.
+001855     IF DL100-VAL-REJECTED
+001856         GO TO 3200-EDIT-ID2-EXIT
+001857     END-IF.
+001860     IF DL100-EDT-SOMEID2 = SPACES
+001870         ADD 1 TO DL100-VAL-MISSING-ID2-CNT
+001880         SET DL100-SUS-MISSING-ID2 TO TRUE
+001890         PERFORM 3900-WRITE-SUSPENSE
+001900             THRU 3900-WRITE-SUSPENSE-EXIT
+001910     ELSE
+001920         IF DL100-EDT-SOMEID2 NOT NUMERIC
+001930             ADD 1 TO DL100-VAL-INVALID-ID2-CNT
+001940             SET DL100-SUS-INVALID-ID2 TO TRUE
+001950             PERFORM 3900-WRITE-SUSPENSE
+001960                 THRU 3900-WRITE-SUSPENSE-EXIT
+001970         END-IF
+001980     END-IF.
+001990 3200-EDIT-ID2-EXIT.
+002000     EXIT.
+002010 3300-EDIT-ID3.
+002015     IF DL100-VAL-REJECTED
+002016         GO TO 3300-EDIT-ID3-EXIT
+002017     END-IF.
+002020     IF DL100-EDT-SOMEID3 = SPACES
+002030         ADD 1 TO DL100-VAL-MISSING-ID3-CNT
+002040         SET DL100-SUS-MISSING-ID3 TO TRUE
+002050         PERFORM 3900-WRITE-SUSPENSE
+002060             THRU 3900-WRITE-SUSPENSE-EXIT
+002070     ELSE
+002080         IF DL100-EDT-SOMEID3 NOT NUMERIC
+002090             ADD 1 TO DL100-VAL-INVALID-ID3-CNT
+002100             SET DL100-SUS-INVALID-ID3 TO TRUE
+002110             PERFORM 3900-WRITE-SUSPENSE
+002120                 THRU 3900-WRITE-SUSPENSE-EXIT
+002130         END-IF
+002140     END-IF.
+002150 3300-EDIT-ID3-EXIT.
+002160     EXIT.
+002170 3900-WRITE-SUSPENSE.
+002180     SET DL100-VAL-REJECTED TO TRUE.
+002190     MOVE DL100-EDT-SOURCE TO DL100-SUS-SOURCE.
+002200     MOVE DL100-EDT-SOMEID1 TO DL100-SUS-SOMEID1.
+002210     MOVE DL100-EDT-SOMEID2 TO DL100-SUS-SOMEID2.
+002220     MOVE DL100-EDT-SOMEID3 TO DL100-SUS-SOMEID3.
+002230     MOVE DL100-EDT-DATA-DETAIL TO DL100-SUS-DATA-DETAIL.
+002240     WRITE DL100-SUS-REC.
+002250 3900-WRITE-SUSPENSE-EXIT.
+002260     EXIT.
+002270 8000-TERMINATE.
+002280     CLOSE SOMERAWF1-FILE.
+002290     CLOSE SOMERAWF2-FILE.
+002300     CLOSE SOMEFILE1.
+002310     CLOSE SOMEFILE2.
+002320     CLOSE DL100-SUSP-FILE.
+002330     PERFORM 9000-WRITE-VAL-RPT THRU 9000-WRITE-VAL-RPT-EXIT.
+002340 8000-TERMINATE-EXIT.
+002350     EXIT.
+002360 9000-WRITE-VAL-RPT.
+002370     OPEN OUTPUT DL100-VALRPT-FILE.
+002380     MOVE SPACES TO DL100-VAL-RPT-REC.
+002390     MOVE 'DL100VAL FRONT-END EDIT SUMMARY REPORT'
+002400         TO DL100-VAL-RPT-LABEL.
+002410     WRITE DL100-VAL-RPT-REC.
+002420     MOVE SPACES TO DL100-VAL-RPT-REC.
+002430     MOVE 'RECORDS READ' TO DL100-VAL-RPT-LABEL.
+002440     MOVE DL100-VAL-RECS-READ TO DL100-VAL-RPT-VALUE.
+002450     WRITE DL100-VAL-RPT-REC.
+002460     MOVE SPACES TO DL100-VAL-RPT-REC.
+002470     MOVE 'RECORDS ACCEPTED' TO DL100-VAL-RPT-LABEL.
+002480     MOVE DL100-VAL-RECS-ACCEPTED TO DL100-VAL-RPT-VALUE.
+002490     WRITE DL100-VAL-RPT-REC.
+002500     MOVE SPACES TO DL100-VAL-RPT-REC.
+002510     MOVE 'RECORDS REJECTED' TO DL100-VAL-RPT-LABEL.
+002520     MOVE DL100-VAL-RECS-REJECTED TO DL100-VAL-RPT-VALUE.
+002530     WRITE DL100-VAL-RPT-REC.
+002540     MOVE SPACES TO DL100-VAL-RPT-REC.
+002550     MOVE 'MISSING SOMEID1' TO DL100-VAL-RPT-LABEL.
+002560     MOVE DL100-VAL-MISSING-ID1-CNT TO DL100-VAL-RPT-VALUE.
+002570     WRITE DL100-VAL-RPT-REC.
+002580     MOVE SPACES TO DL100-VAL-RPT-REC.
+002590     MOVE 'MISSING SOMEID2' TO DL100-VAL-RPT-LABEL.
+002600     MOVE DL100-VAL-MISSING-ID2-CNT TO DL100-VAL-RPT-VALUE.
+002610     WRITE DL100-VAL-RPT-REC.
+002620     MOVE SPACES TO DL100-VAL-RPT-REC.
+002630     MOVE 'MISSING SOMEID3' TO DL100-VAL-RPT-LABEL.
+002640     MOVE DL100-VAL-MISSING-ID3-CNT TO DL100-VAL-RPT-VALUE.
+002650     WRITE DL100-VAL-RPT-REC.
+002660     MOVE SPACES TO DL100-VAL-RPT-REC.
+002670     MOVE 'INVALID SOMEID1' TO DL100-VAL-RPT-LABEL.
+002680     MOVE DL100-VAL-INVALID-ID1-CNT TO DL100-VAL-RPT-VALUE.
+002690     WRITE DL100-VAL-RPT-REC.
+002700     MOVE SPACES TO DL100-VAL-RPT-REC.
+002710     MOVE 'INVALID SOMEID2' TO DL100-VAL-RPT-LABEL.
+002720     MOVE DL100-VAL-INVALID-ID2-CNT TO DL100-VAL-RPT-VALUE.
+002730     WRITE DL100-VAL-RPT-REC.
+002740     MOVE SPACES TO DL100-VAL-RPT-REC.
+002750     MOVE 'INVALID SOMEID3' TO DL100-VAL-RPT-LABEL.
+002760     MOVE DL100-VAL-INVALID-ID3-CNT TO DL100-VAL-RPT-VALUE.
+002770     WRITE DL100-VAL-RPT-REC.
+002780     CLOSE DL100-VALRPT-FILE.
+002790 9000-WRITE-VAL-RPT-EXIT.
+002800     EXIT.
