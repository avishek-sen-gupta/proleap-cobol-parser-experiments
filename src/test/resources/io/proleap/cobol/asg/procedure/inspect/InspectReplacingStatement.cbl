@@ -1,7 +1,163 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. INSPCTSTMT.
- PROCEDURE DIVISION.
-    INSPECT SOMEDATA1 
-       REPLACING
-          CHARACTERS BY 'C' AFTER INITIAL 'A'
-          FIRST 'B' BY 'C' BEFORE INITIAL 'A'.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. INSPCTSTMT.
+000120 AUTHOR. R SATTERWHITE.
+000130 INSTALLATION. DATA CONTROL GROUP.
+000140 DATE-WRITTEN. 02/02/1998.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*    MODIFICATION HISTORY.
+000180*    DATE       INIT  DESCRIPTION
+000190*    02/02/1998 RS    ORIGINAL CLEANSING OF SOMEDATA1 VIA
+000200*                      INSPECT REPLACING.
+000210*    02/24/2026 AJS   SPLIT THE INSPECT REPLACING INTO TWO
+000220*                      DISCRETE RULES AND ADDED AN AUDIT RECORD
+000230*                      (BEFORE-IMAGE, AFTER-IMAGE, RULE CODE)
+000240*                      EVERY TIME A RULE ACTUALLY CHANGES
+000250*                      SOMEDATA1.
+000260*    02/25/2026 AJS   ADDED PER-RULE REPLACEMENT-COUNT TALLIES
+000270*                      AND A MONTH-END DATA-QUALITY REPORT.
+000280*    03/06/2026 AJS   CHANGED STOP RUN TO GOBACK SO DL100DRV CAN
+000290*                      CALL THIS PROGRAM AS A SUBPROGRAM.
+000295*    03/11/2026 AJS   RECORDS CHANGED NOW SET ONCE PER RECORD
+000296*                      INSTEAD OF ONCE PER RULE, SO A RECORD
+000297*                      HIT BY BOTH RULES ISN'T DOUBLE-COUNTED.
+000298*    03/14/2026 AJS   ADDED CONFIGURATION SECTION TO MATCH THE
+000299*                      OTHER PIPELINE PROGRAMS.
+000300*----------------------------------------------------------------*
+000310 ENVIRONMENT DIVISION.
+000313 CONFIGURATION SECTION.
+000314 SOURCE-COMPUTER. IBM-Z15.
+000315 OBJECT-COMPUTER. IBM-Z15.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT SOMEIN-FILE ASSIGN TO "SOMEDATAF"
+000350         ORGANIZATION IS SEQUENTIAL.
+000360     SELECT SOMEOUT-FILE ASSIGN TO "SOMEDATAO"
+000370         ORGANIZATION IS SEQUENTIAL.
+000380     SELECT DL100-AUDIT-FILE ASSIGN TO "DL100AUD"
+000390         ORGANIZATION IS SEQUENTIAL.
+000400     SELECT DL100-DQRPT-FILE ASSIGN TO "DL100DQR"
+000410         ORGANIZATION IS SEQUENTIAL.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  SOMEIN-FILE
+000450     RECORD CONTAINS 80 CHARACTERS.
+000460 01  DL100-IN-REC.
+000470     05  SOMEDATA1                  PIC X(20).
+000480     05  FILLER                     PIC X(60).
+000490 FD  SOMEOUT-FILE
+000500     RECORD CONTAINS 80 CHARACTERS.
+000510 01  DL100-OUT-REC.
+000520     05  DL100-OUT-SOMEDATA1        PIC X(20).
+000530     05  FILLER                     PIC X(60).
+000540 FD  DL100-AUDIT-FILE
+000550     RECORD CONTAINS 80 CHARACTERS.
+000560     COPY DL100AUD.
+000570 FD  DL100-DQRPT-FILE
+000580     RECORD CONTAINS 132 CHARACTERS.
+000590     COPY DL100DQ.
+000600 WORKING-STORAGE SECTION.
+000610 77  DL100-EOF-SW                   PIC X(01) VALUE 'N'.
+000620     88  DL100-EOF                     VALUE 'Y'.
+000625 77  DL100-CHANGED-SW               PIC X(01) VALUE 'N'.
+000626     88  DL100-RECORD-CHANGED          VALUE 'Y'.
+000630 77  DL100-SEQ-NO                   PIC 9(07) VALUE ZERO.
+000640 77  DL100-BEFORE-IMAGE             PIC X(20).
+000650 77  DL100-AFTER-IMAGE              PIC X(20).
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000690     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+000700         UNTIL DL100-EOF.
+000710     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+000720     GOBACK.
+000730 1000-INITIALIZE.
+000740     OPEN INPUT SOMEIN-FILE.
+000750     OPEN OUTPUT SOMEOUT-FILE.
+000760     OPEN OUTPUT DL100-AUDIT-FILE.
+000770     READ SOMEIN-FILE
+000780         AT END MOVE 'Y' TO DL100-EOF-SW
+000790     END-READ.
+000800 1000-INITIALIZE-EXIT.
+000810     EXIT.
+000820 2000-PROCESS-RECORD.
+000830     ADD 1 TO DL100-SEQ-NO.
+000840     ADD 1 TO DL100-DQ-RECS-READ.
+000845     MOVE 'N' TO DL100-CHANGED-SW.
+000850     PERFORM 2100-APPLY-RULE1 THRU 2100-APPLY-RULE1-EXIT.
+000860     PERFORM 2200-APPLY-RULE2 THRU 2200-APPLY-RULE2-EXIT.
+000865     IF DL100-RECORD-CHANGED
+000866         ADD 1 TO DL100-DQ-RECS-CHANGED
+000867     END-IF.
+000870     MOVE SOMEDATA1 TO DL100-OUT-SOMEDATA1.
+000880     WRITE DL100-OUT-REC.
+000890     READ SOMEIN-FILE
+000900         AT END MOVE 'Y' TO DL100-EOF-SW
+000910     END-READ.
+000920 2000-PROCESS-RECORD-EXIT.
+000930     EXIT.
+000940 2100-APPLY-RULE1.
+000950     MOVE SOMEDATA1 TO DL100-BEFORE-IMAGE.
+000960     INSPECT SOMEDATA1
+000970         REPLACING CHARACTERS BY 'C' AFTER INITIAL 'A'.
+000980     IF SOMEDATA1 NOT = DL100-BEFORE-IMAGE
+000990         MOVE SOMEDATA1 TO DL100-AFTER-IMAGE
+001000         ADD 1 TO DL100-DQ-RULE1-COUNT
+001010         MOVE 'Y' TO DL100-CHANGED-SW
+001020         SET DL100-AUD-RULE-CHARS-AFTER-A TO TRUE
+001030         PERFORM 2900-WRITE-AUDIT THRU 2900-WRITE-AUDIT-EXIT
+001040     END-IF.
+001050 2100-APPLY-RULE1-EXIT.
+001060     EXIT.
+001070 2200-APPLY-RULE2.
+001080     MOVE SOMEDATA1 TO DL100-BEFORE-IMAGE.
+001090     INSPECT SOMEDATA1
+001100         REPLACING FIRST 'B' BY 'C' BEFORE INITIAL 'A'.
+001110     IF SOMEDATA1 NOT = DL100-BEFORE-IMAGE
+001120         MOVE SOMEDATA1 TO DL100-AFTER-IMAGE
+001130         ADD 1 TO DL100-DQ-RULE2-COUNT
+001140         MOVE 'Y' TO DL100-CHANGED-SW
+001150         SET DL100-AUD-RULE-FIRST-B-BEFORE-A TO TRUE
+001160         PERFORM 2900-WRITE-AUDIT THRU 2900-WRITE-AUDIT-EXIT
+001170     END-IF.
+001180 2200-APPLY-RULE2-EXIT.
+001190     EXIT.
+001200 2900-WRITE-AUDIT.
+001210     MOVE DL100-SEQ-NO TO DL100-AUD-SEQ-NO.
+001220     MOVE DL100-BEFORE-IMAGE TO DL100-AUD-BEFORE-IMAGE.
+001230     MOVE DL100-AFTER-IMAGE TO DL100-AUD-AFTER-IMAGE.
+001240     WRITE DL100-AUD-REC.
+001250 2900-WRITE-AUDIT-EXIT.
+001260     EXIT.
+001270 8000-TERMINATE.
+001280     CLOSE SOMEIN-FILE.
+001290     CLOSE SOMEOUT-FILE.
+001300     CLOSE DL100-AUDIT-FILE.
+001310     PERFORM 9000-WRITE-DQ-RPT THRU 9000-WRITE-DQ-RPT-EXIT.
+001320 8000-TERMINATE-EXIT.
+001330     EXIT.
+001340 9000-WRITE-DQ-RPT.
+001350     OPEN OUTPUT DL100-DQRPT-FILE.
+001360     MOVE SPACES TO DL100-DQ-RPT-REC.
+001370     MOVE 'INSPCTSTMT MONTH-END DATA QUALITY REPORT'
+001380         TO DL100-DQ-RPT-LABEL.
+001390     WRITE DL100-DQ-RPT-REC.
+001400     MOVE SPACES TO DL100-DQ-RPT-REC.
+001410     MOVE 'RECORDS READ' TO DL100-DQ-RPT-LABEL.
+001420     MOVE DL100-DQ-RECS-READ TO DL100-DQ-RPT-VALUE.
+001430     WRITE DL100-DQ-RPT-REC.
+001440     MOVE SPACES TO DL100-DQ-RPT-REC.
+001450     MOVE 'RECORDS CHANGED' TO DL100-DQ-RPT-LABEL.
+001460     MOVE DL100-DQ-RECS-CHANGED TO DL100-DQ-RPT-VALUE.
+001470     WRITE DL100-DQ-RPT-REC.
+001480     MOVE SPACES TO DL100-DQ-RPT-REC.
+001490     MOVE 'RULE1 - CHARS AFTER INITIAL A' TO DL100-DQ-RPT-LABEL.
+001500     MOVE DL100-DQ-RULE1-COUNT TO DL100-DQ-RPT-VALUE.
+001510     WRITE DL100-DQ-RPT-REC.
+001520     MOVE SPACES TO DL100-DQ-RPT-REC.
+001530     MOVE 'RULE2 - FIRST B BEFORE INIT A' TO DL100-DQ-RPT-LABEL.
+001540     MOVE DL100-DQ-RULE2-COUNT TO DL100-DQ-RPT-VALUE.
+001550     WRITE DL100-DQ-RPT-REC.
+001560     CLOSE DL100-DQRPT-FILE.
+001570 9000-WRITE-DQ-RPT-EXIT.
+001580     EXIT.
