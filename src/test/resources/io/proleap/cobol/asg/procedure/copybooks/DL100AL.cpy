@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    DL100AL - COLLATING SEQUENCE ALPHABET DEFINITIONS          *
+      *    THIS MEMBER IS THE ONE PIECE OF MERGESTMT THAT CHANGES     *
+      *    WHEN A JURISDICTION'S SORT ORDER CHANGES -                 *
+      *    SWAP THE MEMBER AND RECOMPILE RATHER THAN EDIT MERGESTMT.  *
+      *    STANDARD COBOL REQUIRES ALPHABET-NAMES TO BE RESOLVED AT   *
+      *    COMPILE TIME, SO THE JURISDICTION TAG IN DL100-PARM-REC IS *
+      *    CROSS-CHECKED AT RUN TIME AGAINST DL100-ACTIVE-JURISDICTION*
+      *    BELOW RATHER THAN DRIVING THE ALPHABET CHOICE DIRECTLY.    *
+      ******************************************************************
+           ALPHABET SOMEALPHA1 IS STANDARD-1
+           ALPHABET SOMEALPHA2 IS NATIVE.
