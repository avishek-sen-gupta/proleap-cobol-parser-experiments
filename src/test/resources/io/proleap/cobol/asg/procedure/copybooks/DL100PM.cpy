@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    DL100PM - RUN PARAMETER / CONTROL RECORD                   *
+      *    READ ONCE AT THE START OF THE RUN. OUTPUT MODE AND CYCLE   *
+      *    NUMBER ARE HONORED WITHOUT A RECOMPILE; THE JURISDICTION   *
+      *    TAG IS CROSS-CHECKED AGAINST THE COMPILED-IN ALPHABETS     *
+      *    (SEE DL100AL) RATHER THAN SELECTING THEM AT RUN TIME.      *
+      ******************************************************************
+       01  DL100-PARM-REC.
+           05  DL100-PARM-JURISDICTION    PIC X(04).
+           05  DL100-PARM-OUTPUT-MODE     PIC X(01).
+               88  DL100-PARM-MODE-SEQ    VALUE 'S'.
+               88  DL100-PARM-MODE-IDX    VALUE 'I'.
+           05  DL100-PARM-RUN-DATE        PIC X(08).
+           05  DL100-PARM-CYCLE-NO        PIC 9(05).
+           05  FILLER                     PIC X(62).
