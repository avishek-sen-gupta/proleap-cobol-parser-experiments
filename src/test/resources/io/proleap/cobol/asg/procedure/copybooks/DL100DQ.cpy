@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    DL100DQ - INSPCTSTMT DATA-QUALITY TALLY WORKING-STORAGE    *
+      *    AND THE MONTH-END REPORT RECORD IT PRINTS.                 *
+      ******************************************************************
+       01  DL100-DQ-COUNTERS.
+           05  DL100-DQ-RECS-READ         PIC 9(07) COMP VALUE ZERO.
+           05  DL100-DQ-RECS-CHANGED      PIC 9(07) COMP VALUE ZERO.
+           05  DL100-DQ-RULE1-COUNT       PIC 9(07) COMP VALUE ZERO.
+           05  DL100-DQ-RULE2-COUNT       PIC 9(07) COMP VALUE ZERO.
+
+       01  DL100-DQ-RPT-REC.
+           05  DL100-DQ-RPT-LABEL         PIC X(40).
+           05  DL100-DQ-RPT-VALUE         PIC ZZZZZZ9.
+           05  FILLER                     PIC X(85).
