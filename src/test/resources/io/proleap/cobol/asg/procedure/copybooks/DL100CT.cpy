@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    DL100CT - CONTROL-TOTAL WORKING-STORAGE                    *
+      *    RECORD COUNTS FOR THE RECONCILIATION REPORT, PLUS A SMALL  *
+      *    TABLE ACCUMULATING RECORD COUNTS BY SOMEID1 VALUE, AND AN  *
+      *    OVERFLOW COUNTER FOR WHEN MORE THAN ID1-MAX DISTINCT KEYS  *
+      *    ARE SEEN IN A RUN.                                         *
+      ******************************************************************
+       01  DL100-CTL-COUNTERS.
+           05  DL100-CTL-IN1-COUNT        PIC 9(09) COMP VALUE ZERO.
+           05  DL100-CTL-IN2-COUNT        PIC 9(09) COMP VALUE ZERO.
+           05  DL100-CTL-OUT-COUNT        PIC 9(09) COMP VALUE ZERO.
+           05  DL100-CTL-HASH-TOTAL       PIC 9(11) COMP VALUE ZERO.
+
+       77  DL100-CTL-ID1-MAX              PIC 9(05) COMP VALUE 500.
+       77  DL100-CTL-ID1-USED             PIC 9(05) COMP VALUE ZERO.
+       77  DL100-CTL-ID1-OVERFLOW-CNT     PIC 9(07) COMP VALUE ZERO.
+       77  DL100-CTL-ID1-FOUND-SW         PIC X(01) VALUE 'N'.
+           88  DL100-CTL-ID1-FOUND        VALUE 'Y'.
+
+       01  DL100-CTL-ID1-TABLE.
+           05  DL100-CTL-ID1-ENTRY OCCURS 500 TIMES
+                   INDEXED BY DL100-CTL-ID1-IDX.
+               10  DL100-CTL-ID1-KEY      PIC X(05).
+               10  DL100-CTL-ID1-CNT      PIC 9(07) COMP.
