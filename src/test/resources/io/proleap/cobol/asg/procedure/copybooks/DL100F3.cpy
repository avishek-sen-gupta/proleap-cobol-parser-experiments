@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    DL100F3 - SOMEFILE3 RECORD, WITH HEADER/TRAILER FRAMING    *
+      *    VIEWS LAID OVER THE SAME 80-BYTE SLOT AS THE ORDINARY      *
+      *    DATA-RECORD VIEW.                                          *
+      ******************************************************************
+       01  DL100-FILE3-REC                 PIC X(80).
+
+       01  DL100-FILE3-HDR REDEFINES DL100-FILE3-REC.
+           05  DL100-HDR-ID                PIC X(05).
+           05  DL100-HDR-RUN-DATE           PIC X(08).
+           05  DL100-HDR-CYCLE-NO           PIC 9(05).
+           05  FILLER                      PIC X(62).
+
+       01  DL100-FILE3-TRL REDEFINES DL100-FILE3-REC.
+           05  DL100-TRL-ID                PIC X(05).
+           05  DL100-TRL-REC-COUNT         PIC 9(09).
+           05  DL100-TRL-HASH-TOTAL        PIC 9(11).
+           05  FILLER                      PIC X(55).
+
+       01  DL100-FILE3-DATA REDEFINES DL100-FILE3-REC.
+           05  DL100-F3-SOMEID1            PIC X(05).
+           05  DL100-F3-SOMEID2            PIC X(05).
+           05  DL100-F3-SOMEID3            PIC X(05).
+           05  DL100-F3-DATA-DETAIL        PIC X(65).
