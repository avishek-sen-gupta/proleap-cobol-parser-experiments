@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    DL100PC - PIPELINE CHECKPOINT RECORD FOR DL100DRV          *
+      *    RECORDS WHICH STAGE OF THE DL100VAL / INSPCTSTMT /         *
+      *    MERGESTMT PIPELINE LAST COMPLETED SUCCESSFULLY.             *
+      ******************************************************************
+       01  DL100-PIPE-CKPT-REC.
+           05  DL100-PIPE-RUN-ID          PIC X(08).
+           05  DL100-PIPE-STAGE           PIC X(01).
+               88  DL100-PIPE-STAGE-NONE    VALUE SPACE.
+               88  DL100-PIPE-STAGE-VALIDATE VALUE 'V'.
+               88  DL100-PIPE-STAGE-INSPECT VALUE 'I'.
+               88  DL100-PIPE-STAGE-MERGE   VALUE 'M'.
+           05  FILLER                     PIC X(55).
