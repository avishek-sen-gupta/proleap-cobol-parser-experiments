@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    DL100SUS - SUSPENSE RECORD FOR DL100VAL                    *
+      *    CARRIES THE REJECTED DETAIL RECORD PLUS A REASON CODE AND  *
+      *    THE SOURCE FILE IT CAME FROM.                              *
+      ******************************************************************
+       01  DL100-SUS-REC.
+           05  DL100-SUS-SOURCE           PIC X(08).
+           05  DL100-SUS-REASON-CODE      PIC X(02).
+               88  DL100-SUS-MISSING-ID1  VALUE '01'.
+               88  DL100-SUS-MISSING-ID2  VALUE '02'.
+               88  DL100-SUS-MISSING-ID3  VALUE '03'.
+               88  DL100-SUS-INVALID-ID1  VALUE '04'.
+               88  DL100-SUS-INVALID-ID2  VALUE '05'.
+               88  DL100-SUS-INVALID-ID3  VALUE '06'.
+           05  DL100-SUS-DATA-REC.
+               10  DL100-SUS-SOMEID1      PIC X(05).
+               10  DL100-SUS-SOMEID2      PIC X(05).
+               10  DL100-SUS-SOMEID3      PIC X(05).
+               10  DL100-SUS-DATA-DETAIL  PIC X(65).
